@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - look up or correct a single student record
+      *          directly against the indexed STUDENT-FILE master,
+      *          instead of re-keying a corrected row at end of file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05  EOF                   PIC X.
+           05  WS-FILE-STATUS        PIC X(2).
+               88  WS-FILE-OK        VALUE '00'.
+               88  WS-FILE-NOT-FOUND VALUE '35'.
+           05  WS-LOOKUP-NUMBER      PIC X(6).
+           05  WS-STUDENT-NAME-IN    PIC X(30).
+           05  WS-TUITION-OWED-IN    PIC X(6).
+           05  WS-CHANGE-ANSWER      PIC X.
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-STUDENT-RECORD.
+           PERFORM 201-START.
+           PERFORM 202-PROCESS.
+           PERFORM 203-CLOSE.
+           STOP RUN.
+
+       201-START.
+           OPEN I-O STUDENT-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+       202-PROCESS.
+           PERFORM 302-PROMPT
+           PERFORM 303-LOOKUP-LOOP
+               UNTIL EOF = 'Y'.
+
+       302-PROMPT.
+           DISPLAY 'PRESS ENTER TO LOOK UP A STUDENT, OR Y TO EXIT'.
+           ACCEPT EOF.
+
+       303-LOOKUP-LOOP.
+           IF EOF NOT = 'Y'
+               PERFORM 304-GET-LOOKUP-NUMBER
+               MOVE WS-LOOKUP-NUMBER TO STUDENT-NUMBER
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY '** NO RECORD FOR THAT STUDENT NUMBER **'
+                   NOT INVALID KEY
+                       PERFORM 305-SHOW-AND-EDIT
+               END-READ
+               PERFORM 302-PROMPT
+           END-IF.
+
+       304-GET-LOOKUP-NUMBER.
+           MOVE SPACES TO WS-LOOKUP-NUMBER
+           PERFORM UNTIL WS-LOOKUP-NUMBER IS NUMERIC
+               DISPLAY 'STUDENT NUMBER TO LOOK UP'
+               ACCEPT WS-LOOKUP-NUMBER
+               IF WS-LOOKUP-NUMBER IS NOT NUMERIC
+                   DISPLAY '** INVALID STUDENT NUMBER - DIGITS ONLY **'
+               END-IF
+           END-PERFORM.
+
+       305-SHOW-AND-EDIT.
+           DISPLAY 'STUDENT NUMBER: ' STUDENT-NUMBER
+           DISPLAY 'STUDENT NAME  : ' STUDENT-NAME
+           DISPLAY 'TUITION OWED  : ' TUITION-OWED
+           DISPLAY 'TERM / YEAR   : ' TERM-CODE ' ' ACADEMIC-YEAR
+           DISPLAY 'ENTERED BY    : ' OPERATOR-ID
+           DISPLAY 'ENTERED ON    : ' ENTRY-DATE ' ' ENTRY-TIME
+           DISPLAY 'CORRECT THIS RECORD? (Y/N)'
+           ACCEPT WS-CHANGE-ANSWER
+           IF WS-CHANGE-ANSWER = 'Y' OR WS-CHANGE-ANSWER = 'y'
+               PERFORM 306-GET-NEW-NAME
+               PERFORM 307-GET-NEW-TUITION
+               MOVE WS-STUDENT-NAME-IN TO STUDENT-NAME
+               MOVE WS-TUITION-OWED-IN TO TUITION-OWED
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY '** REWRITE FAILED **'
+               END-REWRITE
+           END-IF.
+
+       306-GET-NEW-NAME.
+           MOVE SPACES TO WS-STUDENT-NAME-IN
+           PERFORM UNTIL WS-STUDENT-NAME-IN NOT = SPACES
+               DISPLAY 'NEW STUDENT NAME'
+               ACCEPT WS-STUDENT-NAME-IN
+               IF WS-STUDENT-NAME-IN = SPACES
+                   DISPLAY '** STUDENT NAME CANNOT BE BLANK **'
+               END-IF
+           END-PERFORM.
+
+       307-GET-NEW-TUITION.
+           MOVE SPACES TO WS-TUITION-OWED-IN
+           PERFORM UNTIL WS-TUITION-OWED-IN IS NUMERIC
+               DISPLAY 'NEW TUITION OWED'
+               ACCEPT WS-TUITION-OWED-IN
+               IF WS-TUITION-OWED-IN IS NOT NUMERIC
+                   DISPLAY '** INVALID TUITION OWED - DIGITS ONLY **'
+               ELSE
+                   IF WS-TUITION-OWED-IN = '999999'
+                       DISPLAY '** TUITION OWED CANNOT BE 999999 **'
+                       MOVE SPACES TO WS-TUITION-OWED-IN
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       203-CLOSE.
+           CLOSE STUDENT-FILE.
