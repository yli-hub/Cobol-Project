@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - export STUDENT-FILE to the bursar's general-
+      *          ledger feed format (fixed-width STUDENT-NUMBER/
+      *          STUDENT-NAME/TUITION-OWED), so the tuition-owed figures
+      *          no longer have to be manually retyped into the bursar's
+      *          GL system every month.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT GL-FEED-FILE ASSIGN TO "E:\GL_FEED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
+
+       FD  GL-FEED-FILE.
+       01  GL-FEED-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05  WS-STUDENT-STATUS    PIC X(2).
+               88  WS-STUDENT-OK    VALUE '00'.
+               88  WS-STUDENT-EOF   VALUE '10'.
+           05  WS-GL-FEED-STATUS    PIC X(2).
+               88  WS-GL-FEED-OK    VALUE '00'.
+           05  WS-EOF-FLAG          PIC X VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+           05  WS-EXPORT-COUNT      PIC 9(5) VALUE 0.
+
+       01  GL-FEED-DETAIL.
+           05  GL-STUDENT-NUMBER    PIC 9(6).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  GL-STUDENT-NAME      PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  GL-TUITION-OWED      PIC 9(6).
+           05  FILLER               PIC X(34) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-EXPORT-GL-FEED.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-EXPORT-STUDENTS
+               UNTIL WS-END-OF-FILE.
+           PERFORM 700-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT GL-FEED-FILE.
+           IF NOT WS-STUDENT-OK
+               DISPLAY '** STUDENT-FILE NOT FOUND - NO EXPORT **'
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 210-READ-STUDENT
+           END-IF.
+
+       210-READ-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF WS-STUDENT-STATUS NOT = '00'
+               AND WS-STUDENT-STATUS NOT = '10'
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+
+       300-EXPORT-STUDENTS.
+           MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER
+           MOVE STUDENT-NAME   TO GL-STUDENT-NAME
+           MOVE TUITION-OWED   TO GL-TUITION-OWED
+           MOVE GL-FEED-DETAIL TO GL-FEED-LINE
+           WRITE GL-FEED-LINE
+           ADD 1 TO WS-EXPORT-COUNT
+           PERFORM 210-READ-STUDENT.
+
+       700-CLOSE-FILES.
+           CLOSE STUDENT-FILE.
+           CLOSE GL-FEED-FILE.
+           DISPLAY 'EXPORTED ' WS-EXPORT-COUNT ' RECORD(S) TO GL FEED'.
