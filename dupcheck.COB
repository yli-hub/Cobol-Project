@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - scan a batch extract for repeated
+      *          STUDENT-NUMBER entries and print an exceptions list so
+      *          duplicates can be cleaned up before they ever reach the
+      *          indexed master (which now rejects a duplicate key
+      *          outright - see STUDENT-FILE 303-LOOP/211-BATCH-LOAD-
+      *          RECORD - but a clerk keying two overlapping extracts,
+      *          or two walk-ins with the same number, still needs an
+      *          exceptions list to reconcile the source data).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUP-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "E:\PROJECT1_EXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "E:\DUP_EXCEPTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY EXTRECT.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE            PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-FLAG                PIC X VALUE 'N'.
+           88  WS-END-OF-FILE         VALUE 'Y'.
+       01  WS-EXTRACT-STATUS          PIC X(2).
+           88  WS-EXTRACT-OK          VALUE '00'.
+       01  WS-ENTRY-COUNT             PIC 9(3) VALUE 0.
+       01  WS-DUP-COUNT               PIC 9(3) VALUE 0.
+       01  WS-OVERFLOW-FLAG           PIC X VALUE 'N'.
+           88  WS-TABLE-OVERFLOW      VALUE 'Y'.
+       01  WS-I                       PIC 9(3).
+       01  WS-J                       PIC 9(3).
+
+       01  WS-TABLE.
+           05  WS-ENTRY OCCURS 999 TIMES INDEXED BY WS-IDX.
+               10  WS-T-NUMBER        PIC X(6).
+               10  WS-T-NAME          PIC X(30).
+               10  WS-T-TUITION       PIC X(6).
+
+       01  EXCEPTION-DETAIL.
+           05  FILLER                 PIC X(16) VALUE
+                   'DUPLICATE #'.
+           05  EXC-STUDENT-NUMBER     PIC X(6).
+           05  FILLER                 PIC X(10) VALUE
+                   ' ROW '.
+           05  EXC-ROW-1              PIC ZZ9.
+           05  FILLER                 PIC X(2)  VALUE ': '.
+           05  EXC-NAME-1             PIC X(30).
+           05  EXC-TUITION-1          PIC X(6).
+           05  FILLER                 PIC X(8)  VALUE
+                   ' | ROW '.
+           05  EXC-ROW-2              PIC ZZ9.
+           05  FILLER                 PIC X(2)  VALUE ': '.
+           05  EXC-NAME-2             PIC X(30).
+           05  EXC-TUITION-2          PIC X(6).
+
+       01  SUMMARY-LINE.
+           05  FILLER                 PIC X(30) VALUE
+                   'DUPLICATE STUDENT NUMBERS: '.
+           05  SUMMARY-COUNT          PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       100-CHECK-DUPLICATES.
+           PERFORM 200-LOAD-TABLE.
+           PERFORM 300-FIND-DUPLICATES.
+           PERFORM 400-WRITE-SUMMARY.
+           STOP RUN.
+
+       200-LOAD-TABLE.
+           OPEN INPUT EXTRACT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF NOT WS-EXTRACT-OK
+               DISPLAY '** EXTRACT FILE NOT FOUND - NOTHING TO CHECK **'
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               PERFORM UNTIL WS-END-OF-FILE
+                   IF WS-ENTRY-COUNT < 999
+                       ADD 1 TO WS-ENTRY-COUNT
+                       MOVE EXT-STUDENT-NUMBER
+                           TO WS-T-NUMBER(WS-ENTRY-COUNT)
+                       MOVE EXT-STUDENT-NAME
+                           TO WS-T-NAME(WS-ENTRY-COUNT)
+                       MOVE EXT-TUITION-OWED
+                           TO WS-T-TUITION(WS-ENTRY-COUNT)
+                   ELSE
+                       IF NOT WS-TABLE-OVERFLOW
+                           SET WS-TABLE-OVERFLOW TO TRUE
+                           DISPLAY '** TABLE FULL AT 999 ROWS - '
+                               'REMAINING EXTRACT ROWS NOT CHECKED **'
+                       END-IF
+                   END-IF
+                   READ EXTRACT-FILE
+                       AT END
+                           SET WS-END-OF-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+       300-FIND-DUPLICATES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ENTRY-COUNT
+               COMPUTE WS-J = WS-I + 1
+               PERFORM UNTIL WS-J > WS-ENTRY-COUNT
+                   IF WS-T-NUMBER(WS-I) = WS-T-NUMBER(WS-J)
+                       PERFORM 310-WRITE-EXCEPTION
+                   END-IF
+                   ADD 1 TO WS-J
+               END-PERFORM
+           END-PERFORM.
+
+       310-WRITE-EXCEPTION.
+           ADD 1 TO WS-DUP-COUNT
+           MOVE WS-T-NUMBER(WS-I)  TO EXC-STUDENT-NUMBER
+           MOVE WS-I               TO EXC-ROW-1
+           MOVE WS-T-NAME(WS-I)    TO EXC-NAME-1
+           MOVE WS-T-TUITION(WS-I) TO EXC-TUITION-1
+           MOVE WS-J               TO EXC-ROW-2
+           MOVE WS-T-NAME(WS-J)    TO EXC-NAME-2
+           MOVE WS-T-TUITION(WS-J) TO EXC-TUITION-2
+           MOVE EXCEPTION-DETAIL   TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       400-WRITE-SUMMARY.
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE WS-DUP-COUNT TO SUMMARY-COUNT
+           MOVE SUMMARY-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           CLOSE EXCEPTION-FILE.
