@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared master record layout for the STUDENT-FILE system.
+      * COPY'd into every program that opens E:\PROJECT1.TXT so the
+      * layout only has to change in one place.
+      ******************************************************************
+       01  STUDENT-RECORD.
+           05  STUDENT-NUMBER      PIC 9(6).
+           05  STUDENT-NAME        PIC X(30).
+           05  TUITION-OWED        PIC 9(6).
+           05  RECORD-COUNT        PIC 9(3).
+           05  OPERATOR-ID         PIC X(8).
+           05  ENTRY-DATE          PIC 9(8).
+           05  ENTRY-TIME          PIC 9(8).
+           05  TERM-CODE           PIC X(6).
+           05  ACADEMIC-YEAR       PIC 9(4).
