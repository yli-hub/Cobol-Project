@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - weekly tuition statement report, printed
+      *          from the STUDENT-FILE master (page headers, one line
+      *          per student, grand total, page break every N lines).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "E:\TUITION_RPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05  WS-STUDENT-STATUS    PIC X(2).
+               88  WS-STUDENT-OK    VALUE '00'.
+               88  WS-STUDENT-EOF   VALUE '10'.
+           05  WS-EOF-FLAG          PIC X VALUE 'N'.
+               88  WS-END-OF-FILE   VALUE 'Y'.
+           05  WS-LINE-COUNT        PIC 9(2) VALUE 0.
+           05  WS-LINES-PER-PAGE    PIC 9(2) VALUE 20.
+           05  WS-PAGE-COUNT        PIC 9(3) VALUE 0.
+           05  WS-DETAIL-COUNT      PIC 9(5) VALUE 0.
+           05  WS-GRAND-TOTAL       PIC 9(10) VALUE 0.
+
+       01  RPT-PAGE-HEADER-1.
+           05  FILLER               PIC X(30) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+                   'TUITION STATEMENT'.
+           05  FILLER               PIC X(9)  VALUE 'PAGE '.
+           05  RPT-PAGE-NUMBER      PIC ZZZ9.
+
+       01  RPT-COLUMN-HEADER.
+           05  FILLER               PIC X(6)  VALUE 'NUMBER'.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  FILLER               PIC X(30) VALUE 'STUDENT NAME'.
+           05  FILLER               PIC X(12) VALUE 'TUITION OWED'.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-STUDENT-NUMBER   PIC 9(6).
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  RPT-STUDENT-NAME     PIC X(30).
+           05  RPT-TUITION-OWED     PIC ZZZ,ZZ9.
+
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   'GRAND TOTAL OWED:'.
+           05  RPT-GRAND-TOTAL      PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01  RPT-STUDENT-COUNT-LINE.
+           05  FILLER               PIC X(20) VALUE
+                   'STUDENTS PRINTED:'.
+           05  RPT-DETAIL-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRINT-TUITION-REPORT.
+           PERFORM 200-OPEN-FILES.
+           PERFORM 300-PROCESS-STUDENTS
+               UNTIL WS-END-OF-FILE.
+           PERFORM 600-PRINT-GRAND-TOTAL.
+           PERFORM 700-CLOSE-FILES.
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT WS-STUDENT-OK
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 210-READ-STUDENT
+           END-IF.
+
+       210-READ-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF WS-STUDENT-STATUS NOT = '00'
+               AND WS-STUDENT-STATUS NOT = '10'
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+
+       300-PROCESS-STUDENTS.
+           IF WS-LINE-COUNT = 0
+               PERFORM 400-PRINT-PAGE-HEADERS
+           END-IF
+           PERFORM 500-PRINT-DETAIL
+           ADD TUITION-OWED TO WS-GRAND-TOTAL
+           ADD 1 TO WS-DETAIL-COUNT
+           PERFORM 210-READ-STUDENT.
+
+       400-PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO RPT-PAGE-NUMBER
+           MOVE RPT-PAGE-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       500-PRINT-DETAIL.
+           MOVE STUDENT-NUMBER TO RPT-STUDENT-NUMBER
+           MOVE STUDENT-NAME   TO RPT-STUDENT-NAME
+           MOVE TUITION-OWED   TO RPT-TUITION-OWED
+           MOVE RPT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINE-COUNT
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE BEFORE ADVANCING PAGE
+           END-IF.
+
+       600-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL
+           MOVE RPT-GRAND-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-DETAIL-COUNT TO RPT-DETAIL-COUNT
+           MOVE RPT-STUDENT-COUNT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       700-CLOSE-FILES.
+           CLOSE STUDENT-FILE.
+           CLOSE REPORT-FILE.
