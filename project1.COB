@@ -10,27 +10,70 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "E:\PROJECT1_EXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "E:\AUDIT_LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  STUDENT-FILE
-           DATA RECORD IS STUDENT-RECORD.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
 
+       FD  EXTRACT-FILE.
+           COPY EXTRECT.
 
-       01  STUDENT-NUMBER    PIC X(40).
-       01  TUITION-OWED      PIC X(40).
-       01  STUDENT-NAME      PIC X(40).
-       01  RECORD-COUNT      PIC X(20) .
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-LINE            PIC X(80).
 
        WORKING-STORAGE SECTION.
 
        01  WORK-AREA.
-           05  EOF                PIC X.
-           05  WS-STUDENT-NUMBER  PIC 9(6).
-           05  WS-TUITION-OWED    PIC 9(6).
-           05  WS-STUDENT-NAME    PIC X(30).
-           05  WS-COUNTER         PIC 9(1) VALUE 0.
+           05  EOF                   PIC X.
+           05  WS-RUN-MODE           PIC X(10).
+           05  WS-EXTRACT-EOF        PIC X VALUE 'N'.
+               88  WS-EXTRACT-END    VALUE 'Y'.
+           05  WS-EXTRACT-STATUS     PIC X(2).
+               88  WS-EXTRACT-OK     VALUE '00'.
+           05  WS-FILE-STATUS        PIC X(2).
+               88  WS-FILE-OK        VALUE '00'.
+               88  WS-FILE-NOT-FOUND VALUE '35'.
+           05  WS-AUDIT-STATUS       PIC X(2).
+               88  WS-AUDIT-NOT-FOUND VALUE '35'.
+           05  WS-STUDENT-NUMBER     PIC 9(6).
+           05  WS-STUDENT-NUMBER-IN  PIC X(6).
+           05  WS-TUITION-OWED       PIC 9(6).
+           05  WS-TUITION-OWED-IN    PIC X(6).
+           05  WS-STUDENT-NAME       PIC X(30).
+           05  WS-COUNTER            PIC 9(3) VALUE 0.
+           05  WS-VALID-FLAG         PIC X.
+               88  WS-VALID          VALUE 'Y'.
+               88  WS-NOT-VALID      VALUE 'N'.
+           05  WS-OPERATOR-ID        PIC X(8).
+           05  WS-CURRENT-DATETIME   PIC X(21).
+           05  WS-TERM-CODE          PIC X(6).
+           05  WS-ACADEMIC-YEAR-IN   PIC X(4).
+           05  WS-ACADEMIC-YEAR      PIC 9(4).
+           05  WS-CHECKPOINT-SIZE    PIC 9(3) VALUE 10.
+           05  WS-RECS-SINCE-CKPT    PIC 9(3) VALUE 0.
+
+       01  AUDIT-LOG-DETAIL.
+           05  FILLER                PIC X(8)  VALUE 'RECORD '.
+           05  LOG-STUDENT-NUMBER    PIC 9(6).
+           05  FILLER                PIC X(11) VALUE ' OPERATOR: '.
+           05  LOG-OPERATOR-ID       PIC X(8).
+           05  FILLER                PIC X(7)  VALUE ' DATE: '.
+           05  LOG-ENTRY-DATE        PIC 9(8).
+           05  FILLER                PIC X(7)  VALUE ' TIME: '.
+           05  LOG-ENTRY-TIME        PIC 9(8).
 
        PROCEDURE DIVISION.
        100-CREATE-STUDENT-RECORD.
@@ -41,15 +84,110 @@
 
            STOP RUN.
        201-START.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           PERFORM 206-GET-OPERATOR-ID.
            PERFORM 301-OPEN-FILE.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
 
-       202-PROCESS.
-           PERFORM 302-PROMPT
-           PERFORM 303-LOOP
-               UNTIL EOF = "Y".
+       206-GET-OPERATOR-ID.
+           IF WS-RUN-MODE = 'BATCH'
+               MOVE 'BATCH' TO WS-OPERATOR-ID
+           ELSE
+               DISPLAY 'OPERATOR ID'
+               ACCEPT WS-OPERATOR-ID
+           END-IF.
 
        301-OPEN-FILE.
-           OPEN OUTPUT STUDENT-FILE.
+           OPEN I-O STUDENT-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+       202-PROCESS.
+           IF WS-RUN-MODE = 'BATCH'
+               PERFORM 210-BATCH-PROCESS
+           ELSE
+               PERFORM 302-PROMPT
+               PERFORM 303-LOOP
+                   UNTIL EOF = "Y"
+           END-IF.
+
+       210-BATCH-PROCESS.
+           OPEN INPUT EXTRACT-FILE
+           IF NOT WS-EXTRACT-OK
+               DISPLAY '** EXTRACT FILE NOT FOUND - BATCH SKIPPED **'
+           ELSE
+               READ EXTRACT-FILE
+                   AT END
+                       SET WS-EXTRACT-END TO TRUE
+               END-READ
+               PERFORM UNTIL WS-EXTRACT-END
+                   PERFORM 211-BATCH-LOAD-RECORD
+                   READ EXTRACT-FILE
+                       AT END
+                           SET WS-EXTRACT-END TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+       211-BATCH-LOAD-RECORD.
+           IF EXT-STUDENT-NUMBER IS NUMERIC
+               AND EXT-TUITION-OWED IS NUMERIC
+               AND EXT-TUITION-OWED NOT = '999999'
+               AND EXT-ACADEMIC-YEAR IS NUMERIC
+               ADD 1 TO WS-COUNTER
+               MOVE EXT-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE EXT-STUDENT-NAME   TO STUDENT-NAME
+               MOVE EXT-TUITION-OWED   TO TUITION-OWED
+               MOVE WS-COUNTER         TO RECORD-COUNT
+               MOVE EXT-TERM-CODE      TO TERM-CODE
+               MOVE EXT-ACADEMIC-YEAR  TO ACADEMIC-YEAR
+               PERFORM 207-STAMP-RECORD
+               WRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY '** DUPLICATE - SKIPPED: '
+                           EXT-STUDENT-NUMBER
+                   NOT INVALID KEY
+                       PERFORM 208-WRITE-AUDIT-LOG
+                       PERFORM 209-CHECKPOINT
+               END-WRITE
+           ELSE
+               DISPLAY '** INVALID EXTRACT ROW SKIPPED: '
+                   EXTRACT-RECORD
+           END-IF.
+
+       207-STAMP-RECORD.
+           MOVE WS-OPERATOR-ID TO OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8)  TO ENTRY-DATE
+           MOVE WS-CURRENT-DATETIME(9:8)  TO ENTRY-TIME.
+
+       208-WRITE-AUDIT-LOG.
+           MOVE STUDENT-NUMBER TO LOG-STUDENT-NUMBER
+           MOVE OPERATOR-ID    TO LOG-OPERATOR-ID
+           MOVE ENTRY-DATE     TO LOG-ENTRY-DATE
+           MOVE ENTRY-TIME     TO LOG-ENTRY-TIME
+           MOVE AUDIT-LOG-DETAIL TO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+
+       209-CHECKPOINT.
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-SIZE
+               CLOSE STUDENT-FILE
+               CLOSE AUDIT-LOG
+               OPEN I-O STUDENT-FILE
+               OPEN EXTEND AUDIT-LOG
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+               DISPLAY '** CHECKPOINT - STUDENT-FILE SAVED **'
+           END-IF.
 
        302-PROMPT.
            DISPLAY "PRESS ENTER TO INPUT THE RECORD , OR Y TO EXIT".
@@ -57,46 +195,81 @@
 
        303-LOOP.
 
-           MOVE SPACE TO RECORD-COUNT
            ADD 01 TO WS-COUNTER
-           STRING 'record '
-           DELIMITED BY SIZE
-               WS-COUNTER
-                   INTO RECORD-COUNT
-                   WRITE RECORD-COUNT.
-
-           DISPLAY 'STUDENT NUMBER'
-           ACCEPT WS-STUDENT-NUMBER.
-           DISPLAY 'Tuition Owed'
-           ACCEPT WS-TUITION-OWED
-            DISPLAY 'STUDENT NAME'
-           ACCEPT WS-STUDENT-NAME.
 
+           PERFORM 304-GET-STUDENT-NUMBER.
+           PERFORM 305-GET-TUITION-OWED.
+           DISPLAY 'STUDENT NAME'
+           ACCEPT WS-STUDENT-NAME.
+           PERFORM 306-GET-TERM-YEAR.
 
+           MOVE WS-STUDENT-NUMBER TO STUDENT-NUMBER
+           MOVE WS-STUDENT-NAME   TO STUDENT-NAME
+           MOVE WS-TUITION-OWED   TO TUITION-OWED
+           MOVE WS-COUNTER        TO RECORD-COUNT
+           MOVE WS-TERM-CODE      TO TERM-CODE
+           MOVE WS-ACADEMIC-YEAR  TO ACADEMIC-YEAR
+           PERFORM 207-STAMP-RECORD
 
-           MOVE SPACE TO STUDENT-NUMBER
-           STRING '(Student number)        '
-           DELIMITED BY SIZE
-               WS-STUDENT-NUMBER
-                  INTO STUDENT-NUMBER
-                  WRITE STUDENT-NUMBER.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY '** DUPLICATE STUDENT NUMBER - NOT SAVED **'
+               NOT INVALID KEY
+                   PERFORM 208-WRITE-AUDIT-LOG
+                   PERFORM 209-CHECKPOINT
+           END-WRITE.
 
-           MOVE SPACE TO TUITION-OWED
-           STRING '(Tuition owed)          '
-           DELIMITED BY SIZE
-               WS-TUITION-OWED
-                  INTO TUITION-OWED
-                  WRITE TUITION-OWED.
+           PERFORM 302-PROMPT.
 
-           MOVE SPACE TO STUDENT-NAME
-           STRING '(Student Name)          '
-           DELIMITED BY SIZE
-               WS-STUDENT-NAME
-                  INTO STUDENT-NAME
-                  WRITE STUDENT-NAME BEFORE ADVANCING 2 LINE.
+       304-GET-STUDENT-NUMBER.
+           SET WS-NOT-VALID TO TRUE
+           PERFORM UNTIL WS-VALID
+               DISPLAY 'STUDENT NUMBER'
+               ACCEPT WS-STUDENT-NUMBER-IN
+               IF WS-STUDENT-NUMBER-IN IS NUMERIC
+                   MOVE WS-STUDENT-NUMBER-IN TO WS-STUDENT-NUMBER
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY '** INVALID STUDENT NUMBER - DIGITS ONLY **'
+               END-IF
+           END-PERFORM.
 
-           PERFORM 302-PROMPT.
+       305-GET-TUITION-OWED.
+           SET WS-NOT-VALID TO TRUE
+           PERFORM UNTIL WS-VALID
+               DISPLAY 'Tuition Owed'
+               ACCEPT WS-TUITION-OWED-IN
+               IF WS-TUITION-OWED-IN IS NOT NUMERIC
+                   DISPLAY '** INVALID TUITION OWED - DIGITS ONLY **'
+               ELSE
+                   MOVE WS-TUITION-OWED-IN TO WS-TUITION-OWED
+                   IF WS-TUITION-OWED = 999999
+                       DISPLAY '** TUITION OWED CANNOT BE 999999 **'
+                   ELSE
+                       SET WS-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
 
+       306-GET-TERM-YEAR.
+           DISPLAY 'TERM (FALL/SPRING/SUMMER)'
+           ACCEPT WS-TERM-CODE.
+           SET WS-NOT-VALID TO TRUE
+           PERFORM UNTIL WS-VALID
+               DISPLAY 'ACADEMIC YEAR (CCYY)'
+               ACCEPT WS-ACADEMIC-YEAR-IN
+               IF WS-ACADEMIC-YEAR-IN IS NUMERIC
+                   MOVE WS-ACADEMIC-YEAR-IN TO WS-ACADEMIC-YEAR
+                   SET WS-VALID TO TRUE
+               ELSE
+                   DISPLAY '** INVALID ACADEMIC YEAR - DIGITS ONLY **'
+               END-IF
+           END-PERFORM.
 
        203-CLOSE.
+           PERFORM 204-WRITE-RUN-TOTAL.
            CLOSE STUDENT-FILE.
+           CLOSE AUDIT-LOG.
+
+       204-WRITE-RUN-TOTAL.
+           DISPLAY 'RUN TOTAL: ' WS-COUNTER ' RECORD(S) KEYED'.
