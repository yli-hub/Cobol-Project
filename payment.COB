@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - post a payment against a student's tuition
+      *          balance, updating the master in place and logging the
+      *          transaction (no more mentally subtracting and re-keying
+      *          a brand new record at the end of the file).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-POST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT PAYMENT-LOG ASSIGN TO "E:\PAYMENT_LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
+
+       FD  PAYMENT-LOG.
+       01  PAYMENT-LOG-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05  EOF                     PIC X.
+           05  WS-STUDENT-STATUS       PIC X(2).
+               88  WS-STUDENT-OK       VALUE '00'.
+               88  WS-STUDENT-NOT-FOUND VALUE '35'.
+           05  WS-PAYMENT-LOG-STATUS   PIC X(2).
+               88  WS-PAYMENT-LOG-NOT-FOUND VALUE '35'.
+           05  WS-LOOKUP-NUMBER        PIC X(6).
+           05  WS-PAYMENT-AMOUNT-IN    PIC X(6).
+           05  WS-PAYMENT-AMOUNT       PIC 9(6).
+           05  WS-VALID-FLAG           PIC X.
+               88  WS-VALID            VALUE 'Y'.
+               88  WS-NOT-VALID        VALUE 'N'.
+
+       01  PAYMENT-LOG-DETAIL.
+           05  FILLER                  PIC X(16) VALUE
+                   'PAYMENT POSTED '.
+           05  LOG-STUDENT-NUMBER      PIC 9(6).
+           05  FILLER                  PIC X(10) VALUE
+                   ' AMOUNT: '.
+           05  LOG-PAYMENT-AMOUNT      PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(14) VALUE
+                   ' NEW BALANCE: '.
+           05  LOG-NEW-BALANCE         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       100-POST-PAYMENTS.
+           PERFORM 201-START.
+           PERFORM 202-PROCESS.
+           PERFORM 203-CLOSE.
+           STOP RUN.
+
+       201-START.
+           OPEN I-O STUDENT-FILE.
+           IF WS-STUDENT-NOT-FOUND
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+           OPEN EXTEND PAYMENT-LOG.
+           IF WS-PAYMENT-LOG-NOT-FOUND
+               OPEN OUTPUT PAYMENT-LOG
+               CLOSE PAYMENT-LOG
+               OPEN EXTEND PAYMENT-LOG
+           END-IF.
+
+       202-PROCESS.
+           PERFORM 302-PROMPT
+           PERFORM 303-PAYMENT-LOOP
+               UNTIL EOF = 'Y'.
+
+       302-PROMPT.
+           DISPLAY 'PRESS ENTER TO POST A PAYMENT, OR Y TO EXIT'.
+           ACCEPT EOF.
+
+       303-PAYMENT-LOOP.
+           IF EOF NOT = 'Y'
+               PERFORM 304-GET-STUDENT-NUMBER
+               MOVE WS-LOOKUP-NUMBER TO STUDENT-NUMBER
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY '** NO RECORD FOR THAT STUDENT NUMBER **'
+                   NOT INVALID KEY
+                       PERFORM 305-APPLY-PAYMENT
+               END-READ
+               PERFORM 302-PROMPT
+           END-IF.
+
+       304-GET-STUDENT-NUMBER.
+           MOVE SPACES TO WS-LOOKUP-NUMBER
+           PERFORM UNTIL WS-LOOKUP-NUMBER IS NUMERIC
+               DISPLAY 'STUDENT NUMBER'
+               ACCEPT WS-LOOKUP-NUMBER
+               IF WS-LOOKUP-NUMBER IS NOT NUMERIC
+                   DISPLAY '** INVALID STUDENT NUMBER - DIGITS ONLY **'
+               END-IF
+           END-PERFORM.
+
+       305-APPLY-PAYMENT.
+           DISPLAY 'STUDENT NAME : ' STUDENT-NAME
+           DISPLAY 'BALANCE OWED : ' TUITION-OWED
+           PERFORM 306-GET-PAYMENT-AMOUNT
+           SUBTRACT WS-PAYMENT-AMOUNT FROM TUITION-OWED
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY '** REWRITE FAILED - PAYMENT NOT SAVED **'
+           END-REWRITE
+           PERFORM 307-WRITE-PAYMENT-LOG.
+
+       306-GET-PAYMENT-AMOUNT.
+           SET WS-NOT-VALID TO TRUE
+           PERFORM UNTIL WS-VALID
+               DISPLAY 'PAYMENT AMOUNT'
+               ACCEPT WS-PAYMENT-AMOUNT-IN
+               IF WS-PAYMENT-AMOUNT-IN IS NOT NUMERIC
+                   DISPLAY '** INVALID AMOUNT - DIGITS ONLY **'
+               ELSE
+                   MOVE WS-PAYMENT-AMOUNT-IN TO WS-PAYMENT-AMOUNT
+                   IF WS-PAYMENT-AMOUNT = 0
+                       DISPLAY '** PAYMENT MUST BE GREATER THAN ZERO **'
+                   ELSE
+                       IF WS-PAYMENT-AMOUNT > TUITION-OWED
+                           DISPLAY '** PAYMENT EXCEEDS BALANCE OWED **'
+                       ELSE
+                           SET WS-VALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       307-WRITE-PAYMENT-LOG.
+           MOVE STUDENT-NUMBER   TO LOG-STUDENT-NUMBER
+           MOVE WS-PAYMENT-AMOUNT TO LOG-PAYMENT-AMOUNT
+           MOVE TUITION-OWED     TO LOG-NEW-BALANCE
+           MOVE PAYMENT-LOG-DETAIL TO PAYMENT-LOG-LINE
+           WRITE PAYMENT-LOG-LINE.
+
+       203-CLOSE.
+           CLOSE STUDENT-FILE.
+           CLOSE PAYMENT-LOG.
