@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared batch extract row layout for E:\PROJECT1_EXTRACT.TXT.
+      * COPY'd into every program that reads the extract so the layout
+      * only has to change in one place (mirrors STUDREC.cpy).
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-STUDENT-NUMBER    PIC X(6).
+           05  EXT-STUDENT-NAME      PIC X(30).
+           05  EXT-TUITION-OWED      PIC X(6).
+           05  EXT-TERM-CODE         PIC X(6).
+           05  EXT-ACADEMIC-YEAR     PIC X(4).
