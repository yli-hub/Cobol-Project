@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: Ying LI
+      * Purpose: Project1 - year-end rollover. Archives the current
+      *          STUDENT-FILE master into a dated history file (so
+      *          "what did this student owe in Fall 2025" stays
+      *          answerable - see TERM-CODE/ACADEMIC-YEAR on
+      *          STUDENT-RECORD) and starts a fresh, empty master.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-ROLLOVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "E:\PROJECT1.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO WS-HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY STUDREC.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-STUDENT-NUMBER   PIC 9(6).
+           05  HIST-STUDENT-NAME     PIC X(30).
+           05  HIST-TUITION-OWED     PIC 9(6).
+           05  HIST-RECORD-COUNT     PIC 9(3).
+           05  HIST-OPERATOR-ID      PIC X(8).
+           05  HIST-ENTRY-DATE       PIC 9(8).
+           05  HIST-ENTRY-TIME       PIC 9(8).
+           05  HIST-TERM-CODE        PIC X(6).
+           05  HIST-ACADEMIC-YEAR    PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORK-AREA.
+           05  WS-STUDENT-STATUS     PIC X(2).
+               88  WS-STUDENT-OK     VALUE '00'.
+               88  WS-STUDENT-EOF    VALUE '10'.
+           05  WS-HISTORY-STATUS     PIC X(2).
+               88  WS-HISTORY-OK     VALUE '00'.
+           05  WS-EOF-FLAG           PIC X VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+           05  WS-ABORT-FLAG         PIC X VALUE 'N'.
+               88  WS-ABORT-ROLLOVER VALUE 'Y'.
+           05  WS-CURRENT-DATETIME   PIC X(21).
+           05  WS-HISTORY-FILENAME   PIC X(40).
+           05  WS-HISTORY-SEQ        PIC 9(3) VALUE 0.
+           05  WS-FILENAME-FLAG      PIC X VALUE 'N'.
+               88  WS-FILENAME-FREE  VALUE 'Y'.
+           05  WS-ARCHIVE-COUNT      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-ROLLOVER.
+           PERFORM 200-BUILD-HISTORY-FILENAME.
+           PERFORM 300-OPEN-FILES.
+           IF NOT WS-ABORT-ROLLOVER
+               PERFORM 400-ARCHIVE-STUDENTS
+                   UNTIL WS-END-OF-FILE
+           END-IF.
+           PERFORM 500-CLOSE-AND-RESET.
+           STOP RUN.
+
+       200-BUILD-HISTORY-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           PERFORM 210-TRY-FILENAME
+           PERFORM UNTIL WS-FILENAME-FREE
+               OR WS-HISTORY-SEQ > 99
+               ADD 1 TO WS-HISTORY-SEQ
+               PERFORM 210-TRY-FILENAME
+           END-PERFORM
+           IF NOT WS-FILENAME-FREE
+               SET WS-ABORT-ROLLOVER TO TRUE
+               DISPLAY '** NO FREE HISTORY FILENAME FOR TODAY **'
+           END-IF.
+
+       210-TRY-FILENAME.
+           IF WS-HISTORY-SEQ = 0
+               STRING 'E:\PROJECT1_HIST_'
+               DELIMITED BY SIZE
+                   WS-CURRENT-DATETIME(1:8)
+                       DELIMITED BY SIZE
+                       '.TXT'
+                       DELIMITED BY SIZE
+                       INTO WS-HISTORY-FILENAME
+           ELSE
+               STRING 'E:\PROJECT1_HIST_'
+               DELIMITED BY SIZE
+                   WS-CURRENT-DATETIME(1:8)
+                       DELIMITED BY SIZE
+                       '_'
+                       DELIMITED BY SIZE
+                       WS-HISTORY-SEQ
+                       DELIMITED BY SIZE
+                       '.TXT'
+                       DELIMITED BY SIZE
+                       INTO WS-HISTORY-FILENAME
+           END-IF
+           MOVE 'N' TO WS-FILENAME-FLAG
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-OK
+               CLOSE HISTORY-FILE
+           ELSE
+               SET WS-FILENAME-FREE TO TRUE
+           END-IF.
+
+       300-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-ABORT-ROLLOVER
+               SET WS-END-OF-FILE TO TRUE
+           ELSE
+               IF NOT WS-STUDENT-OK
+                   SET WS-ABORT-ROLLOVER TO TRUE
+                   SET WS-END-OF-FILE TO TRUE
+                   DISPLAY '** STUDENT-FILE OPEN FAILED - STATUS '
+                       WS-STUDENT-STATUS
+                   DISPLAY '** ROLLOVER ABORTED **'
+               ELSE
+                   OPEN OUTPUT HISTORY-FILE
+                   IF NOT WS-HISTORY-OK
+                       SET WS-ABORT-ROLLOVER TO TRUE
+                       SET WS-END-OF-FILE TO TRUE
+                       DISPLAY '** HISTORY FILE CREATE FAILED - STATUS '
+                           WS-HISTORY-STATUS
+                       DISPLAY '** ROLLOVER ABORTED **'
+                   ELSE
+                       PERFORM 310-READ-STUDENT
+                   END-IF
+               END-IF
+           END-IF.
+
+       310-READ-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF WS-STUDENT-STATUS NOT = '00'
+               AND WS-STUDENT-STATUS NOT = '10'
+               SET WS-END-OF-FILE TO TRUE
+           END-IF.
+
+       400-ARCHIVE-STUDENTS.
+           MOVE STUDENT-RECORD TO HISTORY-RECORD
+           WRITE HISTORY-RECORD
+           ADD 1 TO WS-ARCHIVE-COUNT
+           PERFORM 310-READ-STUDENT.
+
+       500-CLOSE-AND-RESET.
+           CLOSE STUDENT-FILE.
+           IF NOT WS-ABORT-ROLLOVER
+               CLOSE HISTORY-FILE
+               DISPLAY 'ARCHIVED ' WS-ARCHIVE-COUNT ' RECORD(S) TO '
+                   WS-HISTORY-FILENAME
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               DISPLAY 'STUDENT-FILE RESET - NEW MASTER IS EMPTY'
+           END-IF.
